@@ -4,7 +4,14 @@
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY AUDITSEL.
+           COPY PORTSEL.
        DATA DIVISION.
+       FILE SECTION.
+           COPY AUDITFD.
+           COPY PORTFD.
        WORKING-STORAGE SECTION.
 
       **
@@ -30,6 +37,8 @@
       * an error.
 
            COPY EZADATA.
+           COPY AUDTDATA.
+           COPY PORTDATA.
 
        PROCEDURE DIVISION.
 
@@ -44,7 +53,9 @@
            .
 
            COPY INITAPI.
+           COPY PORTREG.
            COPY ABEND.
+           COPY AUDIT.
 
        EZA-SOCKET SECTION.
        SOCKET-START.
@@ -78,6 +89,7 @@
               DISPLAY 'FAIL: SOCKET did not fail.'
            END-IF
            DISPLAY 'COMPLETE: SOCKET test completed.'
+           PERFORM EZA-AUDIT-WRITE
            .
 
        SOCKET-EXIT.
