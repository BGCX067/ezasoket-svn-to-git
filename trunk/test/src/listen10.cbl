@@ -4,7 +4,18 @@
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY AUDITSEL.
+           COPY CHKPTSEL.
+           COPY BNDPSEL.
+           COPY PORTSEL.
        DATA DIVISION.
+       FILE SECTION.
+           COPY AUDITFD.
+           COPY CHKPTFD.
+           COPY BNDPFD.
+           COPY PORTFD.
        WORKING-STORAGE SECTION.
 
       **
@@ -30,8 +41,28 @@
 
            COPY EZADATA.
            COPY SELDATA.
+           COPY AUDTDATA.
+           COPY CHKPTDATA.
+           COPY BNDPDATA.
+           COPY PORTDATA.
+           COPY ACPTTAB.
+           COPY TRFDATA.
          01 BYTES-READ PIC S9(8) COMP VALUE 0.
          01 BUF-INDEX  PIC S9(8) COMP.
+         01 WS-SELECT-TIMED-OUT PIC X VALUE 'N'.
+            88 SELECT-TIMED-OUT VALUE 'Y'.
+         01 WS-CUR-IDX PIC S9(4) COMP.
+         01 WS-LIMIT-FLAG PIC X VALUE 'N'.
+            88 WS-LIMIT-REACHED VALUE 'Y'.
+         01 WS-ACCEPT-LOOP-COUNT PIC S9(8) COMP VALUE 0.
+         01 WS-SAVE-S PIC S9(8) COMP VALUE 0.
+         01 WS-CURRENT-DATE PIC X(21).
+         01 WS-HH PIC 99.
+         01 WS-MM PIC 99.
+         01 WS-SS PIC 99.
+         01 WS-START-SECS PIC S9(8) COMP VALUE 0.
+         01 WS-NOW-SECS PIC S9(8) COMP VALUE 0.
+         01 WS-ELAPSED-SECS PIC S9(8) COMP VALUE 0.
 
        PROCEDURE DIVISION.
 
@@ -50,33 +81,68 @@
            MOVE 0 TO EZA-S-ACCEPT
            PERFORM EZA-SELECT-FDADD-R
 
-           PERFORM UNTIL BYTES-READ >= 23
+           MOVE 30 TO SEL-TIMEOUT-SECONDS
+           MOVE 100 TO EZA-MAX-ACCEPT
+           MOVE 300 TO EZA-MAX-RUNTIME-SECONDS
+           PERFORM COMPUTE-NOW-SECS
+           MOVE WS-NOW-SECS TO WS-START-SECS
+
+           PERFORM EZA-CHECKPOINT-RESTORE
+           IF EZA-CHKPT-WAS-FOUND AND EZA-S-ACCEPT NOT EQUAL 0
+              PERFORM ADD-ACCEPTED-SOCKET
+              PERFORM REBUILD-READ-SET
+           END-IF
+
+      * Multiplexes every accepted connection (EZA-ACCEPT-TABLE), not
+      * just the one EZA-S-ACCEPT descriptor LISTEN10 originally
+      * tracked; entry 1 keeps the original single-connection
+      * behaviour (BYTES-READ/EZA-BUFFER, checkpoint) so the PASS/FAIL
+      * check below still matches send0010's first connection.
+           PERFORM UNTIL BYTES-READ >= 23 OR SELECT-TIMED-OUT
+                      OR WS-LIMIT-REACHED
               PERFORM EZA-SELECT
+              IF EZA-RETCODE EQUAL 0
+                 MOVE 'Y' TO WS-SELECT-TIMED-OUT
+              END-IF
               DISPLAY SEL-R-RTN-STR
               IF EZA-S NOT EQUAL 0 AND
                  SEL-R-RTN-ARY-ENTRY(SEL-MAX-SOC - EZA-S + 1)
                  EQUAL '1'
                  PERFORM EZA-ACCEPT
-                 PERFORM EZA-SELECT-FDZERO-R
-                 MOVE EZA-S-ACCEPT TO SEL-S
-                 PERFORM EZA-SELECT-FDADD-R
-              END-IF
-              IF EZA-S-ACCEPT NOT EQUAL 0 AND
-                 SEL-R-RTN-ARY-ENTRY(SEL-MAX-SOC - EZA-S-ACCEPT + 1)
-                 EQUAL '1'
-                 PERFORM EZA-RECV
-                 PERFORM EZA-SELECT-FDZERO-R
-                 MOVE EZA-S-ACCEPT TO SEL-S
-                 PERFORM EZA-SELECT-FDADD-R
+                 ADD 1 TO WS-ACCEPT-LOOP-COUNT
+                 PERFORM ADD-ACCEPTED-SOCKET
               END-IF
+              PERFORM VARYING WS-CUR-IDX FROM 1 BY 1
+                      UNTIL WS-CUR-IDX > EZA-ACCEPT-COUNT
+                 IF EZA-ACCEPT-SOCKET(WS-CUR-IDX) NOT EQUAL 0 AND
+                    SEL-R-RTN-ARY-ENTRY(SEL-MAX-SOC -
+                       EZA-ACCEPT-SOCKET(WS-CUR-IDX) + 1) EQUAL '1'
+                    PERFORM EZA-RECV
+                    IF WS-CUR-IDX EQUAL 1
+                       MOVE EZA-ACCEPT-BYTES(1) TO BYTES-READ
+                       PERFORM EZA-CHECKPOINT-SAVE
+                    END-IF
+                 END-IF
+              END-PERFORM
+              PERFORM REBUILD-READ-SET
+              PERFORM CHECK-RUNTIME-LIMIT
            END-PERFORM
 
-           if EZA-BUFFER(1:BYTES-READ) EQUAL
-                 'TEST SEND FROM SEND0010'
+           IF WS-LIMIT-REACHED
+              DISPLAY 'TERMINATED: limit reached'
+                      UPON CONSOLE
+           END-IF
+
+           IF SELECT-TIMED-OUT AND BYTES-READ < 23
+              DISPLAY 'FAIL: timed out waiting for send0010.cbl'
+           END-IF
+
+           if BYTES-READ > 0 AND EZA-ACCEPT-BUFFER(1)(1:BYTES-READ)
+                 EQUAL 'TEST SEND FROM SEND0010'
               DISPLAY 'PASS: expected return from send0010.cbl'
            else
               DISPLAY 'FAIL: unexpected return from send0010.cbl'
-              DISPLAY BYTES-READ ':' EZA-BUFFER(1:BYTES-READ)
+              DISPLAY BYTES-READ
            end-if
            DISPLAY 'COMPLETE'
            
@@ -86,7 +152,75 @@
            GOBACK
            .
 
+       ADD-ACCEPTED-SOCKET.
+      * Reclaims a freed entry (EZA-ACCEPT-SOCKET = 0) ahead of
+      * growing EZA-ACCEPT-COUNT, the same SEARCH pattern
+      * EZA-TRAFFIC-OPEN (TRAFFIC) uses -- otherwise a long-running
+      * LISTEN10 that cycles through more than EZA-MAX-ACCEPTED
+      * connections over its life would permanently reject every
+      * connection after the first 8, even with free table entries.
+           SET EZA-ACCEPT-IDX TO 1
+           SEARCH EZA-ACCEPT-ENTRY
+              AT END
+                 DISPLAY 'EZA-MAX-ACCEPTED REACHED, REJECTING '
+                         'CONNECTION' UPON CONSOLE
+                 MOVE EZA-S TO WS-SAVE-S
+                 MOVE EZA-S-ACCEPT TO EZA-S
+                 PERFORM EZA-CLOSE
+                 MOVE WS-SAVE-S TO EZA-S
+              WHEN EZA-ACCEPT-SOCKET(EZA-ACCEPT-IDX) EQUAL 0
+                 IF EZA-ACCEPT-IDX > EZA-ACCEPT-COUNT
+                    SET EZA-ACCEPT-COUNT TO EZA-ACCEPT-IDX
+                 END-IF
+                 MOVE EZA-S-ACCEPT TO EZA-ACCEPT-SOCKET(EZA-ACCEPT-IDX)
+                 MOVE BYTES-READ TO EZA-ACCEPT-BYTES(EZA-ACCEPT-IDX)
+                 MOVE EZA-S-ACCEPT TO EZA-SOCKOPT-SOCKET
+                 MOVE 30 TO EZA-SOCKOPT-KEEPIDLE
+                 MOVE 5  TO EZA-SOCKOPT-KEEPINTVL
+                 MOVE 3  TO EZA-SOCKOPT-KEEPCNT
+                 PERFORM EZA-SETSOCKOPT-KEEPALIVE
+           END-SEARCH
+           .
+
+       REBUILD-READ-SET.
+           PERFORM EZA-SELECT-FDZERO-R
+           MOVE EZA-S TO SEL-S
+           PERFORM EZA-SELECT-FDADD-R
+           PERFORM VARYING WS-CUR-IDX FROM 1 BY 1
+                   UNTIL WS-CUR-IDX > EZA-ACCEPT-COUNT
+              IF EZA-ACCEPT-SOCKET(WS-CUR-IDX) NOT EQUAL 0
+                 MOVE EZA-ACCEPT-SOCKET(WS-CUR-IDX) TO SEL-S
+                 PERFORM EZA-SELECT-FDADD-R
+              END-IF
+           END-PERFORM
+           .
+
+       COMPUTE-NOW-SECS.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE(9:2) TO WS-HH
+           MOVE WS-CURRENT-DATE(11:2) TO WS-MM
+           MOVE WS-CURRENT-DATE(13:2) TO WS-SS
+           COMPUTE WS-NOW-SECS =
+                   (WS-HH * 3600) + (WS-MM * 60) + WS-SS
+           .
+
+       CHECK-RUNTIME-LIMIT.
+           IF EZA-MAX-ACCEPT > 0 AND
+              WS-ACCEPT-LOOP-COUNT NOT LESS THAN EZA-MAX-ACCEPT
+              SET WS-LIMIT-REACHED TO TRUE
+           END-IF
+           IF EZA-MAX-RUNTIME-SECONDS > 0
+              PERFORM COMPUTE-NOW-SECS
+              COMPUTE WS-ELAPSED-SECS = WS-NOW-SECS - WS-START-SECS
+              IF WS-ELAPSED-SECS NOT LESS THAN
+                 EZA-MAX-RUNTIME-SECONDS
+                 SET WS-LIMIT-REACHED TO TRUE
+              END-IF
+           END-IF
+           .
+
            COPY INITAPI.
+           COPY PORTREG.
            COPY SOCKET.
            COPY BIND.
            COPY LISTEN.
@@ -96,38 +230,61 @@
            COPY TERMAPI.
            COPY SELECT.
            COPY ABEND.
+           COPY AUDIT.
+           COPY CHKPT.
+           COPY SETSOCKOPT.
+           COPY BNDPARM.
+           COPY TRAFFIC.
 
        EZA-RECV SECTION.
        RECV-START.
-           MOVE 'RECV' TO EZA-FUNCTION
-           MOVE +0 TO EZA-ERRNO
-           MOVE +0 TO EZA-RETCODE
-           MOVE +0 TO EZA-FLAGS
-           MOVE 4 TO EZA-NBYTE
-           ADD 1 TO BYTES-READ GIVING BUF-INDEX
-           CALL 'EZASOKET'
-               USING
-               EZA-FUNCTION
-               EZA-S-ACCEPT
-               EZA-FLAGS
-               EZA-NBYTE
-               EZA-BUFFER(BUF-INDEX:4)
-               EZA-ERRNO
-               EZA-RETCODE
-           END-CALL
-           if EZA-RETCODE EQUAL 0
-              DISPLAY 'CONNECTION CLOSED'
-                       UPON CONSOLE
-           else if EZA-RETCODE EQUAL -1
-              DISPLAY 'RECV failed with errno ' EZA-ERRNO
-                       ' errno ' EZA-ERRNO
-                       UPON CONSOLE
-           else
-              DISPLAY 'returned ' EZA-RETCODE ' : '
-                     EZA-BUFFER(BUF-INDEX:EZA-RETCODE)
-                       UPON CONSOLE
-              ADD  EZA-RETCODE TO BYTES-READ
-           end-if
+           IF EZA-ACCEPT-BYTES(WS-CUR-IDX) + 4 > EZA-ACCEPT-BUFFER-MAX
+              DISPLAY 'FAIL: EZA-ACCEPT-BUFFER full for socket '
+                      EZA-ACCEPT-SOCKET(WS-CUR-IDX)
+                      ', dropping connection' UPON CONSOLE
+              MOVE EZA-ACCEPT-SOCKET(WS-CUR-IDX) TO
+                   EZA-TRAFFIC-SOCKET-IN
+              PERFORM EZA-TRAFFIC-REPORT
+              MOVE 0 TO EZA-ACCEPT-SOCKET(WS-CUR-IDX)
+           ELSE
+              MOVE 'RECV' TO EZA-FUNCTION
+              MOVE +0 TO EZA-ERRNO
+              MOVE +0 TO EZA-RETCODE
+              MOVE +0 TO EZA-FLAGS
+              MOVE 4 TO EZA-NBYTE
+              ADD 1 TO EZA-ACCEPT-BYTES(WS-CUR-IDX) GIVING BUF-INDEX
+              CALL 'EZASOKET'
+                  USING
+                  EZA-FUNCTION
+                  EZA-ACCEPT-SOCKET(WS-CUR-IDX)
+                  EZA-FLAGS
+                  EZA-NBYTE
+                  EZA-ACCEPT-BUFFER(WS-CUR-IDX)(BUF-INDEX:4)
+                  EZA-ERRNO
+                  EZA-RETCODE
+              END-CALL
+              if EZA-RETCODE EQUAL 0
+                 DISPLAY 'CONNECTION CLOSED'
+                          UPON CONSOLE
+                 MOVE EZA-ACCEPT-SOCKET(WS-CUR-IDX) TO
+                      EZA-TRAFFIC-SOCKET-IN
+                 PERFORM EZA-TRAFFIC-REPORT
+                 MOVE 0 TO EZA-ACCEPT-SOCKET(WS-CUR-IDX)
+              else if EZA-RETCODE EQUAL -1
+                 DISPLAY 'RECV failed with errno ' EZA-ERRNO
+                          ' errno ' EZA-ERRNO
+                          UPON CONSOLE
+              else
+                 DISPLAY 'returned ' EZA-RETCODE ' : '
+                  EZA-ACCEPT-BUFFER(WS-CUR-IDX)(BUF-INDEX:EZA-RETCODE)
+                          UPON CONSOLE
+                 ADD  EZA-RETCODE TO EZA-ACCEPT-BYTES(WS-CUR-IDX)
+                 MOVE EZA-ACCEPT-SOCKET(WS-CUR-IDX) TO
+                      EZA-TRAFFIC-SOCKET-IN
+                 MOVE EZA-RETCODE TO EZA-TRAFFIC-BYTES-IN
+                 PERFORM EZA-TRAFFIC-ADD-BYTES
+              end-if
+           END-IF
            .
 
        RECV-EXIT.
