@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           PORTCHK.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY AUDITSEL.
+           COPY PORTSEL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY AUDITFD.
+           COPY PORTFD.
+       WORKING-STORAGE SECTION.
+
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      * Pre-flight port-availability check for the batch stream.  Run
+      * as an early JCL step, before any program that will eventually
+      * EZA-BIND to the same port; a throwaway SOCKET/BIND/CLOSE
+      * sequence returns a clean RETURN-CODE so a conflict aborts the
+      * job immediately instead of failing deep inside a later step.
+      * Takes the port to check as PARM/command-line text; defaults
+      * to 5099 when none is supplied.
+
+           COPY EZADATA.
+           COPY AUDTDATA.
+           COPY PORTDATA.
+           COPY TRFDATA.
+         01 WS-PARM PIC X(10) VALUE SPACES.
+         01 WS-CHECK-PORT PIC S9(8) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+
+           MOVE 'PORTCHK' TO EZA-PROGRAM
+           ACCEPT WS-PARM FROM COMMAND-LINE
+           IF WS-PARM EQUAL SPACES
+              MOVE 5099 TO WS-CHECK-PORT
+           ELSE
+              MOVE FUNCTION NUMVAL(WS-PARM) TO WS-CHECK-PORT
+           END-IF
+           MOVE WS-CHECK-PORT TO EZA-NAME-PORT
+
+      * EZA-INITAPI's EZA-PORT-REGISTRY-READ (PORTREG) overrides
+      * EZA-NAME-PORT from a registered PORTCHK row, if one exists --
+      * re-assert the PARM-supplied port afterward so PORTCHK always
+      * checks the port the caller actually asked about, not whatever
+      * port registry might otherwise be silently swapped in.
+           PERFORM EZA-INITAPI
+           MOVE WS-CHECK-PORT TO EZA-NAME-PORT
+           PERFORM EZA-SOCKET
+           PERFORM EZA-BIND
+
+           IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'FAIL: port ' EZA-NAME-PORT
+                      ' unavailable, errno ' EZA-ERRNO
+              MOVE 8 TO RETURN-CODE
+           ELSE
+              DISPLAY 'PASS: port ' EZA-NAME-PORT ' is available'
+              MOVE 0 TO RETURN-CODE
+           END-IF
+
+           PERFORM EZA-CLOSE
+           PERFORM EZA-TERMAPI
+           DISPLAY 'COMPLETE'
+
+           GOBACK
+           .
+
+           COPY INITAPI.
+           COPY PORTREG.
+           COPY SOCKET.
+           COPY CLOSE.
+           COPY TERMAPI.
+           COPY ABEND.
+           COPY AUDIT.
+           COPY TRAFFIC.
+
+      * Local override of the shared BIND copybook's EZA-BIND SECTION:
+      * same as BIND except it skips EZA-BIND-PARM-READ (BNDPARM).
+      * That lookup overrides EZA-NAME-PORT from an operations-owned
+      * parameter file immediately before the actual CALL 'EZASOKET'
+      * BIND, i.e. after WS-CHECK-PORT has already been re-asserted
+      * once (see the PORTREG fix above) -- there is no point later
+      * where re-asserting WS-CHECK-PORT could still prevent the bind
+      * itself from silently testing a different port, so (same
+      * precedent as ERROR009's own local EZA-BIND SECTION bypassing
+      * this same lookup) PORTCHK keeps its own copy instead.
+       EZA-BIND SECTION.
+       BIND-START.
+           MOVE 'BIND' TO EZA-FUNCTION
+           IF EZA-NAME-FAMILY EQUAL 0
+              MOVE 2 TO EZA-NAME-FAMILY
+           END-IF
+           MOVE +0 TO EZA-ERRNO
+           MOVE +0 TO EZA-RETCODE
+           CALL 'EZASOKET'
+               USING
+               EZA-FUNCTION
+               EZA-S
+               EZA-NAME
+               EZA-ERRNO
+               EZA-RETCODE
+           END-CALL
+           IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'FAIL: BIND failed, errno ' EZA-ERRNO
+                      UPON CONSOLE
+           END-IF
+           PERFORM EZA-AUDIT-WRITE
+           .
+       BIND-EXIT.
+           EXIT.
