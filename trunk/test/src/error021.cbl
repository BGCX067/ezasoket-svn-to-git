@@ -4,7 +4,14 @@
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY AUDITSEL.
+           COPY PORTSEL.
        DATA DIVISION.
+       FILE SECTION.
+           COPY AUDITFD.
+           COPY PORTFD.
        WORKING-STORAGE SECTION.
 
       **
@@ -30,6 +37,9 @@
       * in connect that it returns an error.
 
            COPY EZADATA.
+           COPY AUDTDATA.
+           COPY PORTDATA.
+           COPY TRFDATA.
 
        PROCEDURE DIVISION.
 
@@ -46,8 +56,11 @@
            .
 
            COPY INITAPI.
+           COPY PORTREG.
            COPY SOCKET.
            COPY ABEND.
+           COPY AUDIT.
+           COPY TRAFFIC.
 
        EZA-CONNECT SECTION.
        CONNECT-START.
@@ -78,6 +91,7 @@
               DISPLAY 'FAIL: CONNECT did not fail.'
            END-IF
            DISPLAY 'COMPLETE: CONNECT test completed.'
+           PERFORM EZA-AUDIT-WRITE
             .
         CONNECT-EXIT.
             EXIT.
