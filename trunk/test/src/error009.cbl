@@ -4,7 +4,14 @@
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY AUDITSEL.
+           COPY PORTSEL.
        DATA DIVISION.
+       FILE SECTION.
+           COPY AUDITFD.
+           COPY PORTFD.
        WORKING-STORAGE SECTION.
 
       **
@@ -30,6 +37,9 @@
       * an error.
 
            COPY EZADATA.
+           COPY AUDTDATA.
+           COPY PORTDATA.
+           COPY TRFDATA.
 
        PROCEDURE DIVISION.
 
@@ -47,9 +57,12 @@
            .
 
            COPY INITAPI.
+           COPY PORTREG.
            COPY SOCKET.
            COPY CLOSE.
            COPY ABEND.
+           COPY AUDIT.
+           COPY TRAFFIC.
 
        EZA-BIND SECTION.
        BIND-START.
@@ -82,6 +95,7 @@
               DISPLAY 'FAIL: BIND did not fail.'
            END-IF
            DISPLAY 'COMPLETE: BIND test completed.'
+           PERFORM EZA-AUDIT-WRITE
            .
 
        BIND-EXIT.
