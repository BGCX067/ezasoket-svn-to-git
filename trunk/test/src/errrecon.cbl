@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           ERRRECON.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WS-RESULT-FILE ASSIGN TO WS-OUT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WS-RESULT-FILE.
+       01  WS-RESULT-LINE          PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      * Nightly errno reconciliation job.  ERROR006/ERROR009/ERROR021
+      * were each written against a guess at what real z/OS EZASOKET
+      * returns for their scenario (see the comments in those programs
+      * -- "I don't know what error code should be returned", "I hope
+      * it will return ENETUNREACH").  This job runs each one (same
+      * CALL 'SYSTEM' + captured-output pattern as REGTEST), and for
+      * every scenario prints the documented mainframe reference value
+      * (via EZA-ERRNO-LOOKUP/ERRTAB) next to that program's own
+      * PASS/FAIL line, so operations can see at a glance whether our
+      * result still matches the documented mainframe behavior instead
+      * of having to re-derive it from source comments.
+
+           COPY EZADATA.
+           COPY ERRTAB.
+
+       01  WS-SCENARIO-COUNT        PIC S9(4) COMP VALUE 3.
+       01  WS-SCENARIO-IDX          PIC S9(4) COMP VALUE 0.
+       01  WS-SCENARIO-NAME.
+           05  WS-SCENARIO-PGM      PIC X(8) OCCURS 3 TIMES.
+       01  WS-SCENARIO-ERRNO.
+           05  WS-SCENARIO-EXP-ERRNO
+                                    PIC S9(8) COMP OCCURS 3 TIMES.
+
+       01  WS-OUT-FILE              PIC X(60)
+                                     VALUE '/tmp/errrecon.out'.
+       01  WS-CMD                   PIC X(200).
+       01  WS-AAEOF                 PIC X     VALUE 'N'.
+           88  WS-AT-END                       VALUE 'Y'.
+
+       01  WS-SCENARIO-PASSED       PIC X     VALUE 'N'.
+           88  WS-SCENARIO-DID-PASS           VALUE 'Y'.
+       01  WS-SCENARIO-SEEN         PIC X     VALUE 'N'.
+           88  WS-SCENARIO-WAS-SEEN           VALUE 'Y'.
+
+       01  WS-RECONCILED-COUNT      PIC S9(8) COMP VALUE 0.
+       01  WS-DIVERGED-COUNT        PIC S9(8) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+           MOVE 'ERROR006' TO WS-SCENARIO-PGM(1)
+           MOVE 93         TO WS-SCENARIO-EXP-ERRNO(1)
+           MOVE 'ERROR009' TO WS-SCENARIO-PGM(2)
+           MOVE 88         TO WS-SCENARIO-EXP-ERRNO(2)
+           MOVE 'ERROR021' TO WS-SCENARIO-PGM(3)
+           MOVE 111        TO WS-SCENARIO-EXP-ERRNO(3)
+
+           DISPLAY '===== EZA ERRNO RECONCILIATION ====='
+
+           PERFORM VARYING WS-SCENARIO-IDX FROM 1 BY 1
+                   UNTIL WS-SCENARIO-IDX > WS-SCENARIO-COUNT
+              MOVE 0 TO EZA-ERRNO
+              MOVE WS-SCENARIO-EXP-ERRNO(WS-SCENARIO-IDX) TO EZA-ERRNO
+              PERFORM EZA-ERRNO-LOOKUP
+              DISPLAY WS-SCENARIO-PGM(WS-SCENARIO-IDX)
+                      ': documented mainframe value: ' EZA-ERRNO-TEXT
+
+              STRING
+                  FUNCTION LOWER-CASE(WS-SCENARIO-PGM(WS-SCENARIO-IDX))
+                  ' > ' DELIMITED BY SIZE
+                  WS-OUT-FILE DELIMITED BY SPACE
+                  ' 2>&1' DELIMITED BY SIZE
+                  INTO WS-CMD
+              CALL 'SYSTEM' USING WS-CMD
+              END-CALL
+              PERFORM SCAN-RESULT-FILE
+
+              IF NOT WS-SCENARIO-WAS-SEEN
+                 DISPLAY WS-SCENARIO-PGM(WS-SCENARIO-IDX)
+                         ': DIVERGED, no PASS/FAIL line produced'
+                 ADD 1 TO WS-DIVERGED-COUNT
+              ELSE IF WS-SCENARIO-DID-PASS
+                 DISPLAY WS-SCENARIO-PGM(WS-SCENARIO-IDX)
+                         ': RECONCILED'
+                 ADD 1 TO WS-RECONCILED-COUNT
+              ELSE
+                 DISPLAY WS-SCENARIO-PGM(WS-SCENARIO-IDX)
+                         ': DIVERGED from documented mainframe value'
+                 ADD 1 TO WS-DIVERGED-COUNT
+              END-IF
+           END-PERFORM
+
+           DISPLAY '===== SUMMARY ====='
+           DISPLAY 'SCENARIOS RECONCILED: ' WS-RECONCILED-COUNT
+           DISPLAY 'SCENARIOS DIVERGED  : ' WS-DIVERGED-COUNT
+           IF WS-DIVERGED-COUNT > 0
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK
+           .
+
+       SCAN-RESULT-FILE.
+           MOVE 'N' TO WS-AAEOF
+           MOVE 'N' TO WS-SCENARIO-SEEN
+           MOVE 'N' TO WS-SCENARIO-PASSED
+           OPEN INPUT WS-RESULT-FILE
+           PERFORM UNTIL WS-AT-END
+              READ WS-RESULT-FILE
+                 AT END MOVE 'Y' TO WS-AAEOF
+                 NOT AT END
+                    IF WS-RESULT-LINE(1:5) EQUAL 'PASS:'
+                       MOVE 'Y' TO WS-SCENARIO-SEEN
+                       MOVE 'Y' TO WS-SCENARIO-PASSED
+                    ELSE IF WS-RESULT-LINE(1:5) EQUAL 'FAIL:'
+                       MOVE 'Y' TO WS-SCENARIO-SEEN
+                       MOVE 'N' TO WS-SCENARIO-PASSED
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE WS-RESULT-FILE
+           .
+
+           COPY ERRLKUP.
