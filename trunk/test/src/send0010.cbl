@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           SEND0010.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY AUDITSEL.
+           COPY PORTSEL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY AUDITFD.
+           COPY PORTFD.
+       WORKING-STORAGE SECTION.
+
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      * Companion send side for LISTEN10's test -- LISTEN10's PASS/
+      * FAIL check has always expected the literal text
+      * 'TEST SEND FROM SEND0010' (EZA-SEND-RECORD, COPY SENDDATA)
+      * from its first accepted connection; this is the program that
+      * actually sends it.  Connects to localhost:5010, the same port
+      * LISTEN10 binds to, and sends the payload once.
+
+           COPY EZADATA.
+           COPY AUDTDATA.
+           COPY PORTDATA.
+           COPY SENDDATA.
+           COPY TRFDATA.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+
+           MOVE 'SEND0010' TO EZA-PROGRAM
+           MOVE 5010       TO EZA-NAME-PORT
+
+           PERFORM EZA-INITAPI
+           PERFORM EZA-SOCKET
+
+           MOVE 2 TO EZA-NAME-FAMILY
+           MOVE 5010 TO EZA-NAME-PORT
+      * localhost, 127.0.0.1
+           MOVE X'7F000001' TO EZA-NAME-IPADDRESS
+
+           PERFORM EZA-CONNECT
+
+           IF EZA-RETCODE IS LESS THAN +0
+              DISPLAY 'FAIL: unable to connect to LISTEN10'
+              MOVE 8 TO RETURN-CODE
+           ELSE
+              MOVE EZA-SEND-RECORD TO
+                   EZA-BUFFER(1:EZA-SEND-RECORD-LENGTH)
+              MOVE EZA-SEND-RECORD-LENGTH TO EZA-NBYTE
+              MOVE 0 TO EZA-FLAGS
+              PERFORM EZA-SEND
+              IF EZA-RETCODE EQUAL EZA-SEND-RECORD-LENGTH
+                 DISPLAY 'PASS: sent test payload to LISTEN10'
+                 MOVE 0 TO RETURN-CODE
+              ELSE
+                 DISPLAY 'FAIL: SEND did not send the full payload'
+                 MOVE 8 TO RETURN-CODE
+              END-IF
+           END-IF
+
+           PERFORM EZA-CLOSE
+           PERFORM EZA-TERMAPI
+           DISPLAY 'COMPLETE'
+
+           GOBACK
+           .
+
+           COPY INITAPI.
+           COPY PORTREG.
+           COPY SOCKET.
+           COPY CONNECT.
+           COPY SEND.
+           COPY CLOSE.
+           COPY TERMAPI.
+           COPY ABEND.
+           COPY AUDIT.
+           COPY TRAFFIC.
