@@ -28,17 +28,35 @@
 
        01  FILLER.
            05  CHAR-ARRAY.
-               10  CHAR-ENTRY  PIC X(1) OCCURS 60 TIMES.
-           05  CHAR-MASK REDEFINES CHAR-ARRAY PIC X(60).
+               10  CHAR-ENTRY  PIC X(1) OCCURS 256 TIMES.
+           05  CHAR-MASK REDEFINES CHAR-ARRAY PIC X(256).
 
        01  BIT-MASK.
-           05  BIT-ENTRY PIC 9(9) COMP  OCCURS 2 TIMES.
+           05  BIT-ENTRY PIC 9(9) COMP  OCCURS 8 TIMES.
 
-       01  CHAR-MASK-LENGTH   PIC 9(8) COMPBINARY VALUE 60. 
+       01  BIT-MASK-ENTRIES   PIC S9(8) COMP VALUE 8.
+       01  CHAR-MASK-LENGTH   PIC S9(8) COMP VALUE 60.
        01  TOKEN              PIC X(16).
-       01  RET-CODE           PIC S9(8) COMPBINARY.
+       01  RET-CODE           PIC S9(8) COMP.
        01  EZA-PROGRAM        PIC X(8).
 
+      * BTOC round-trip check: a fresh output area so the BTOC call
+      * can be compared against the original CHAR-MASK bits rather
+      * than overwriting them.
+       01  CHAR-MASK-BTOC     PIC X(256) VALUE SPACES.
+
+      * DUMP check: converts a BIT-ENTRY word to the same 8-hex-digit
+      * form EZACIC06's own DUMP-BIT-MASK paragraph displays, so the
+      * known WORD 1/WORD 2 values for this test vector can be
+      * asserted PASS/FAIL instead of only eyeballed off CONSOLE.
+       01  WS-HEX-DIGITS      PIC X(16) VALUE '0123456789ABCDEF'.
+       01  WS-HEX-VAL         PIC 9(10) COMP.
+       01  WS-HEX-REM         PIC 9(10) COMP.
+       01  WS-HEX-POS         PIC S9(4) COMP.
+       01  WS-HEX-OUT         PIC X(8).
+       01  WS-HEX-OUT-WORD1   PIC X(8).
+       01  WS-HEX-OUT-WORD2   PIC X(8).
+
 
        PROCEDURE DIVISION.
 
@@ -52,6 +70,7 @@
 
            CALL 'EZACIC06' USING TOKEN
                                  BIT-MASK
+                                 BIT-MASK-ENTRIES
                                  CHAR-MASK
                                  CHAR-MASK-LENGTH
                                  RET-CODE
@@ -69,7 +88,69 @@
                  DISPLAY 'FAIL: BIT-ENTRY ' BIT-ENTRY(2)
               END-IF
            END-IF
+
+      * BTOC round-trip: convert BIT-MASK (as packed above by CTOB)
+      * back to a character mask and confirm it matches the original.
+           MOVE 'BTOC' TO TOKEN
+
+           CALL 'EZACIC06' USING TOKEN
+                                 BIT-MASK
+                                 BIT-MASK-ENTRIES
+                                 CHAR-MASK-BTOC
+                                 CHAR-MASK-LENGTH
+                                 RET-CODE
+           END-CALL
+           IF RET-CODE NOT EQUAL 0
+              DISPLAY 'FAIL: EZACIC06 BTOC returned non-zero'
+           ELSE
+              IF CHAR-MASK-BTOC(1:60) EQUAL CHAR-MASK(1:60)
+                 DISPLAY 'PASS: BTOC round-trip'
+              ELSE
+                 DISPLAY 'FAIL: BTOC round-trip mismatch'
+                 DISPLAY 'FAIL: got      ' CHAR-MASK-BTOC(1:60)
+                 DISPLAY 'FAIL: expected ' CHAR-MASK(1:60)
+              END-IF
+           END-IF
+
+      * DUMP: also exercise the DUMP token itself (for its CONSOLE
+      * display), then independently convert the same two words to
+      * hex and assert them against the known values for this vector.
+           MOVE 'DUMP' TO TOKEN
+
+           CALL 'EZACIC06' USING TOKEN
+                                 BIT-MASK
+                                 BIT-MASK-ENTRIES
+                                 CHAR-MASK
+                                 CHAR-MASK-LENGTH
+                                 RET-CODE
+           END-CALL
+           MOVE BIT-ENTRY(1) TO WS-HEX-VAL
+           PERFORM CONVERT-WORD-TO-HEX
+           MOVE WS-HEX-OUT TO WS-HEX-OUT-WORD1
+           MOVE BIT-ENTRY(2) TO WS-HEX-VAL
+           PERFORM CONVERT-WORD-TO-HEX
+           MOVE WS-HEX-OUT TO WS-HEX-OUT-WORD2
+           IF      RET-CODE EQUAL 0
+               AND WS-HEX-OUT-WORD1 EQUAL '40804000'
+               AND WS-HEX-OUT-WORD2 EQUAL '00000008'
+              DISPLAY 'PASS: DUMP word values'
+           ELSE
+              DISPLAY 'FAIL: DUMP WORD 1 ' WS-HEX-OUT-WORD1
+              DISPLAY 'FAIL: DUMP WORD 2 ' WS-HEX-OUT-WORD2
+           END-IF
+
            DISPLAY 'COMPLETE: '
 
            GOBACK.
 
+       CONVERT-WORD-TO-HEX.
+           MOVE SPACES TO WS-HEX-OUT
+           PERFORM VARYING WS-HEX-POS FROM 8 BY -1
+                   UNTIL WS-HEX-POS < 1
+              DIVIDE WS-HEX-VAL BY 16
+                  GIVING WS-HEX-VAL REMAINDER WS-HEX-REM
+              MOVE WS-HEX-DIGITS(WS-HEX-REM + 1:1)
+                   TO WS-HEX-OUT(WS-HEX-POS:1)
+           END-PERFORM
+           .
+
