@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           REGTEST.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WS-RESULT-FILE ASSIGN TO WS-OUT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WS-RESULT-FILE.
+       01  WS-RESULT-LINE          PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+
+      * Regression driver.  Runs every EZA test PROGRAM-ID in turn
+      * (each must already be built as an executable on PATH), scans
+      * its DISPLAY output for 'PASS:'/'FAIL:' lines and rolls them
+      * up into one summary instead of requiring five separate job
+      * logs to be read by eye.
+
+       01  WS-TEST-COUNT            PIC S9(4) COMP VALUE 5.
+       01  WS-TEST-IDX              PIC S9(4) COMP VALUE 0.
+       01  WS-TEST-NAMES.
+           05  WS-TEST-NAME         PIC X(8) OCCURS 5 TIMES.
+
+       01  WS-OUT-FILE              PIC X(60)
+                                     VALUE '/tmp/regtest.out'.
+       01  WS-CMD                   PIC X(200).
+       01  WS-AAEOF                 PIC X     VALUE 'N'.
+           88  WS-AT-END                       VALUE 'Y'.
+
+       01  WS-PASS-COUNT            PIC S9(8) COMP VALUE 0.
+       01  WS-FAIL-COUNT            PIC S9(8) COMP VALUE 0.
+       01  WS-RUN-COUNT             PIC S9(8) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+           MOVE 'C06CTOB2' TO WS-TEST-NAME(1)
+           MOVE 'ERROR006' TO WS-TEST-NAME(2)
+           MOVE 'ERROR009' TO WS-TEST-NAME(3)
+           MOVE 'ERROR021' TO WS-TEST-NAME(4)
+           MOVE 'LISTEN10' TO WS-TEST-NAME(5)
+
+           DISPLAY '===== EZA REGRESSION SUITE ====='
+
+           PERFORM VARYING WS-TEST-IDX FROM 1 BY 1
+                   UNTIL WS-TEST-IDX > WS-TEST-COUNT
+              ADD 1 TO WS-RUN-COUNT
+              STRING FUNCTION LOWER-CASE(WS-TEST-NAME(WS-TEST-IDX))
+                     ' > ' DELIMITED BY SIZE
+                     WS-OUT-FILE DELIMITED BY SPACE
+                     ' 2>&1' DELIMITED BY SIZE
+                     INTO WS-CMD
+              CALL 'SYSTEM' USING WS-CMD
+              END-CALL
+              PERFORM SCAN-RESULT-FILE
+           END-PERFORM
+
+           DISPLAY '===== SUMMARY ====='
+           DISPLAY 'PROGRAMS RUN: ' WS-RUN-COUNT
+           DISPLAY 'PASS LINES  : ' WS-PASS-COUNT
+           DISPLAY 'FAIL LINES  : ' WS-FAIL-COUNT
+           IF WS-FAIL-COUNT > 0
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK
+           .
+
+       SCAN-RESULT-FILE.
+           MOVE 'N' TO WS-AAEOF
+           OPEN INPUT WS-RESULT-FILE
+           PERFORM UNTIL WS-AT-END
+              READ WS-RESULT-FILE
+                 AT END MOVE 'Y' TO WS-AAEOF
+                 NOT AT END
+                    IF WS-RESULT-LINE(1:5) EQUAL 'PASS:'
+                       ADD 1 TO WS-PASS-COUNT
+                       DISPLAY WS-TEST-NAME(WS-TEST-IDX) ': '
+                               WS-RESULT-LINE
+                    ELSE IF WS-RESULT-LINE(1:5) EQUAL 'FAIL:'
+                       ADD 1 TO WS-FAIL-COUNT
+                       DISPLAY WS-TEST-NAME(WS-TEST-IDX) ': '
+                               WS-RESULT-LINE
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE WS-RESULT-FILE
+           .
