@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           EZACIC06.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      **
+      **  This file is part of OpenEZA aka "Open Source EZASOKET".
+      **
+      **  OpenEZA is free software: you can redistribute it and/or
+      **  modify it under the terms of the GNU General Public License
+      **  as published by the Free Software Foundation, either
+      **  version 3 of the License, or (at your option)
+      **  any later version.
+      **
+      **  OpenEZA is distributed in the hope that it will be useful,
+      **  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      **  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+      **  GNU General Public License for more details.
+      **
+      **  You should have received a copy of the
+      **  GNU General Public License along with OpenEZA.
+      **  If not, see <http://www.gnu.org/licenses/>.
+      **
+      **  Converts between a '0'/'1' character mask (LS-CHAR-MASK) and
+      **  a packed binary mask (LS-BIT-MASK), the way C06CTOB2 has
+      **  always called it.  LS-CHAR-MASK is treated as one large
+      **  binary number, most-significant character first; it is
+      **  split into 32-bit words with LS-BIT-ENTRY(1) holding the
+      **  least-significant (rightmost) 32 bits, LS-BIT-ENTRY(2) the
+      **  next 32 bits to the left, and so on, so a caller with a
+      **  bigger BIT-MASK table can represent a longer mask than one
+      **  word can hold.
+      **
+      **  LS-BIT-MASK-ENTRIES is the number of OCCURS entries the
+      **  caller actually allocated in its BIT-MASK table; this
+      **  subprogram never writes past that count.  LS-RET-CODE comes
+      **  back 0 on success, 4 if LS-CHAR-MASK-LENGTH exceeds the
+      **  maximum supported (256 bits / 8 words), 8 if the caller's
+      **  BIT-MASK table is too small for the requested length, and
+      **  12 for an unrecognized LS-TOKEN.
+      **
+      **  LS-TOKEN 'BTOC' performs the inverse conversion, symmetric
+      **  with 'CTOB', so a caller that has modified LS-BIT-MASK can
+      **  round-trip it back to a printable LS-CHAR-MASK.
+      **
+      **  LS-TOKEN 'DUMP' DISPLAYs LS-BIT-ENTRY(1) through
+      **  LS-BIT-ENTRY(WS-WORD-COUNT) -- WS-WORD-COUNT derived from
+      **  LS-CHAR-MASK-LENGTH the same way CTOB/BTOC derive it -- as
+      **  a formatted 8-hex-digit-per-word dump, so a wide conversion
+      **  can be verified without stepping through OCCURS subscripts
+      **  by hand in a debugger.
+      **
+
+       01  WS-MAX-MASK-LENGTH      PIC S9(8) COMP VALUE 256.
+       01  WS-WORD-COUNT           PIC S9(8) COMP.
+       01  WS-REMAINDER            PIC S9(8) COMP.
+       01  WS-CHAR-POS             PIC S9(8) COMP.
+       01  WS-BIT-OFFSET           PIC S9(8) COMP.
+       01  WS-WORD-IDX             PIC S9(8) COMP.
+       01  WS-BIT-IN-WORD          PIC S9(8) COMP.
+       01  WS-IDX                  PIC S9(8) COMP.
+       01  WS-SHIFTED              PIC 9(10) COMP.
+       01  WS-SHIFTED2             PIC 9(10) COMP.
+       01  WS-BIT-VALUE            PIC 9      COMP.
+
+      * Used only by the DUMP token's hex formatting.
+       01  WS-HEX-DIGITS           PIC X(16) VALUE '0123456789ABCDEF'.
+       01  WS-HEX-OUT              PIC X(8).
+       01  WS-HEX-VAL              PIC 9(10) COMP.
+       01  WS-HEX-REM              PIC 9(10) COMP.
+       01  WS-HEX-POS              PIC S9(4) COMP.
+       01  WS-DUMP-IDX             PIC S9(8) COMP.
+
+      * Powers of two, indexed 1 (2**0) through 32 (2**31), built once
+      * per call -- table-driven the way ERRTAB looks up errno text.
+       01  WS-POW2-TABLE.
+           05  WS-POW2 PIC 9(10) COMP OCCURS 32 TIMES
+                                  INDEXED BY WS-POW2-IDX.
+
+       LINKAGE SECTION.
+
+       01  LS-TOKEN                PIC X(16).
+       01  LS-BIT-MASK.
+           05  LS-BIT-ENTRY PIC 9(9) COMP OCCURS 8 TIMES
+                                  INDEXED BY LS-BIT-IDX.
+       01  LS-BIT-MASK-ENTRIES     PIC S9(8) COMP.
+       01  LS-CHAR-MASK            PIC X(256).
+       01  LS-CHAR-MASK-LENGTH     PIC S9(8) COMP.
+       01  LS-RET-CODE             PIC S9(8) COMP.
+
+       PROCEDURE DIVISION USING LS-TOKEN LS-BIT-MASK
+           LS-BIT-MASK-ENTRIES LS-CHAR-MASK LS-CHAR-MASK-LENGTH
+           LS-RET-CODE.
+
+       MAINLINE.
+           MOVE 0 TO LS-RET-CODE
+           PERFORM BUILD-POW2-TABLE
+           IF LS-CHAR-MASK-LENGTH > WS-MAX-MASK-LENGTH
+              MOVE 4 TO LS-RET-CODE
+              GOBACK
+           END-IF
+           DIVIDE LS-CHAR-MASK-LENGTH BY 32
+               GIVING WS-WORD-COUNT REMAINDER WS-REMAINDER
+           IF WS-REMAINDER > 0
+              ADD 1 TO WS-WORD-COUNT
+           END-IF
+           IF WS-WORD-COUNT > LS-BIT-MASK-ENTRIES
+              MOVE 8 TO LS-RET-CODE
+              GOBACK
+           END-IF
+           EVALUATE LS-TOKEN
+              WHEN 'CTOB'
+                 PERFORM CHAR-MASK-TO-BIT-MASK
+              WHEN 'BTOC'
+                 PERFORM BIT-MASK-TO-CHAR-MASK
+              WHEN 'DUMP'
+                 PERFORM DUMP-BIT-MASK
+              WHEN OTHER
+                 MOVE 12 TO LS-RET-CODE
+           END-EVALUATE
+           GOBACK
+           .
+
+       BUILD-POW2-TABLE.
+           MOVE 1 TO WS-POW2(1)
+           PERFORM VARYING WS-POW2-IDX FROM 2 BY 1
+                   UNTIL WS-POW2-IDX > 32
+              COMPUTE WS-POW2(WS-POW2-IDX) =
+                      WS-POW2(WS-POW2-IDX - 1) * 2
+           END-PERFORM
+           .
+
+       CHAR-MASK-TO-BIT-MASK.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-WORD-COUNT
+              MOVE 0 TO LS-BIT-ENTRY(WS-IDX)
+           END-PERFORM
+           PERFORM VARYING WS-CHAR-POS FROM LS-CHAR-MASK-LENGTH
+                   BY -1 UNTIL WS-CHAR-POS < 1
+              COMPUTE WS-BIT-OFFSET =
+                      LS-CHAR-MASK-LENGTH - WS-CHAR-POS
+              COMPUTE WS-WORD-IDX = (WS-BIT-OFFSET / 32) + 1
+              COMPUTE WS-BIT-IN-WORD =
+                      WS-BIT-OFFSET - ((WS-WORD-IDX - 1) * 32)
+              IF LS-CHAR-MASK(WS-CHAR-POS:1) EQUAL '1'
+                 ADD WS-POW2(WS-BIT-IN-WORD + 1)
+                     TO LS-BIT-ENTRY(WS-WORD-IDX)
+              END-IF
+           END-PERFORM
+           .
+
+       BIT-MASK-TO-CHAR-MASK.
+           PERFORM VARYING WS-CHAR-POS FROM LS-CHAR-MASK-LENGTH
+                   BY -1 UNTIL WS-CHAR-POS < 1
+              COMPUTE WS-BIT-OFFSET =
+                      LS-CHAR-MASK-LENGTH - WS-CHAR-POS
+              COMPUTE WS-WORD-IDX = (WS-BIT-OFFSET / 32) + 1
+              COMPUTE WS-BIT-IN-WORD =
+                      WS-BIT-OFFSET - ((WS-WORD-IDX - 1) * 32)
+              DIVIDE LS-BIT-ENTRY(WS-WORD-IDX)
+                     BY WS-POW2(WS-BIT-IN-WORD + 1)
+                     GIVING WS-SHIFTED
+              DIVIDE WS-SHIFTED BY 2
+                     GIVING WS-SHIFTED2 REMAINDER WS-BIT-VALUE
+              IF WS-BIT-VALUE EQUAL 1
+                 MOVE '1' TO LS-CHAR-MASK(WS-CHAR-POS:1)
+              ELSE
+                 MOVE '0' TO LS-CHAR-MASK(WS-CHAR-POS:1)
+              END-IF
+           END-PERFORM
+           .
+
+       DUMP-BIT-MASK.
+           DISPLAY 'EZACIC06 DUMP: ' WS-WORD-COUNT ' word(s)'
+                   UPON CONSOLE
+           PERFORM VARYING WS-DUMP-IDX FROM WS-WORD-COUNT
+                   BY -1 UNTIL WS-DUMP-IDX < 1
+              MOVE LS-BIT-ENTRY(WS-DUMP-IDX) TO WS-HEX-VAL
+              MOVE SPACES TO WS-HEX-OUT
+              PERFORM VARYING WS-HEX-POS FROM 8 BY -1
+                      UNTIL WS-HEX-POS < 1
+                 DIVIDE WS-HEX-VAL BY 16
+                     GIVING WS-HEX-VAL REMAINDER WS-HEX-REM
+                 MOVE WS-HEX-DIGITS(WS-HEX-REM + 1:1)
+                      TO WS-HEX-OUT(WS-HEX-POS:1)
+              END-PERFORM
+              DISPLAY 'WORD ' WS-DUMP-IDX ': X''' WS-HEX-OUT ''''
+                      UPON CONSOLE
+           END-PERFORM
+           .
+
